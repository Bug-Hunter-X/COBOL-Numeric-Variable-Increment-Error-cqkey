@@ -0,0 +1,343 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NUMBRPT.
+       AUTHOR. OPERATIONS-SUPPORT.
+      *----------------------------------------------------------------
+      *  NUMBRPT - Sequence number reconciliation report.
+      *
+      *  Reads the audit trail written by NUMBINCR for a cycle and
+      *  reports the starting value, ending value, total increments
+      *  performed, and any gaps between consecutive audit records
+      *  (a gap flags the overflow/restart conditions a counter can
+      *  run into, instead of auditors having to hand-reconstruct
+      *  counts from console logs).
+      *
+      *  Change log
+      *  ----------
+      *  2026-08-08  Original reconciliation report.
+      *  2026-08-08  Widen counter-value fields from PIC 9(05) to
+      *              PIC 9(09) to match the widened CTL-NUMBER.
+      *  2026-08-08  Track starting/ending value, increments, and
+      *              gaps per counter-id instead of treating AUD-FILE
+      *              as one sequential stream, now that more than one
+      *              counter can be writing to it; print one summary
+      *              line per counter plus a grand total.
+      *  2026-08-08  Guard the per-counter table at 20 entries instead
+      *              of indexing past it; counter-ids beyond the
+      *              20th are tallied as untracked records and flagged
+      *              rather than corrupting the table silently.
+      *  2026-08-08  Stop treating RESET audit records the same as
+      *              INCR ones - a RESET no longer inflates TOTAL
+      *              INCREMENTS, and a RESET that drops a counter
+      *              below the high-water mark already issued (a
+      *              duplicate-number risk the next GETNEXT would run
+      *              into) is reported on its own line and flagged
+      *              instead of silently passing the gap check.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUD-FILE ASSIGN TO "AUDFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+
+           SELECT RPT-FILE ASSIGN TO "RPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUD-FILE.
+           COPY AUDREC.
+
+       FD  RPT-FILE.
+       01  RPT-LINE                     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUD-STATUS                PIC X(02).
+       01  WS-RPT-STATUS                PIC X(02).
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                PIC X(01) VALUE "N".
+               88  WS-EOF                         VALUE "Y".
+           05  WS-CTR-TABLE-FULL-SW     PIC X(01) VALUE "N".
+               88  WS-CTR-TABLE-FULL             VALUE "Y".
+
+       01  WS-CTR-FOUND-SW              PIC X(01).
+       01  WS-UNTRACKED-RECORDS         PIC 9(07) VALUE 0.
+
+      *
+      *   One slot per distinct counter-id seen in AUD-FILE this run,
+      *   so a gap on one counter is never mistaken for a gap on an
+      *   unrelated one when their records are interleaved.
+      *
+       01  WS-COUNTER-TABLE.
+           05  WS-CTR-TABLE-COUNT       PIC 9(02) VALUE 0.
+           05  WS-CTR-ENTRY OCCURS 20 TIMES
+                   INDEXED BY WS-CTR-IDX.
+               10  WS-CTR-ID            PIC X(08).
+               10  WS-CTR-STARTING      PIC 9(09).
+               10  WS-CTR-ENDING        PIC 9(09).
+               10  WS-CTR-PREV-VALUE    PIC 9(09).
+               10  WS-CTR-HIGH-WATER    PIC 9(09).
+               10  WS-CTR-TOTAL         PIC 9(07).
+               10  WS-CTR-GAPS          PIC 9(05).
+               10  WS-CTR-RESETS        PIC 9(05).
+               10  WS-CTR-RESET-RISKS   PIC 9(05).
+
+       01  WS-GRAND-TOTAL               PIC 9(07) VALUE 0.
+       01  WS-GRAND-GAPS                PIC 9(05) VALUE 0.
+       01  WS-GRAND-RESETS              PIC 9(05) VALUE 0.
+       01  WS-GRAND-RESET-RISKS         PIC 9(05) VALUE 0.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                   PIC X(10) VALUE "GAP AFTER ".
+           05  WS-DTL-PREV-VALUE        PIC 9(09).
+           05  FILLER                   PIC X(10) VALUE " - NEXT IS".
+           05  WS-DTL-NEXT-VALUE        PIC 9(09).
+           05  FILLER                   PIC X(04) VALUE " ON ".
+           05  WS-DTL-COUNTER-ID        PIC X(08).
+           05  FILLER                   PIC X(82) VALUE SPACES.
+
+       01  WS-CTR-SUMMARY-LINE.
+           05  FILLER                   PIC X(08) VALUE "COUNTER ".
+           05  WS-CSL-ID                PIC X(08).
+           05  FILLER                   PIC X(03) VALUE " S=".
+           05  WS-CSL-STARTING          PIC 9(09).
+           05  FILLER                   PIC X(03) VALUE " E=".
+           05  WS-CSL-ENDING            PIC 9(09).
+           05  FILLER                   PIC X(03) VALUE " N=".
+           05  WS-CSL-TOTAL             PIC 9(07).
+           05  FILLER                   PIC X(03) VALUE " G=".
+           05  WS-CSL-GAPS              PIC 9(05).
+           05  FILLER                   PIC X(03) VALUE " R=".
+           05  WS-CSL-RESETS            PIC 9(05).
+           05  FILLER                   PIC X(65) VALUE SPACES.
+
+      *
+      *   A RESET audit record from NUMBMNT does not issue numbers,
+      *   so it is reported on its own line instead of being folded
+      *   into the increment/gap chain above.
+      *
+       01  WS-RESET-LINE.
+           05  FILLER                   PIC X(08) VALUE "RESET   ".
+           05  WS-RST-COUNTER-ID        PIC X(08).
+           05  FILLER                   PIC X(04) VALUE " OLD".
+           05  WS-RST-OLD-VALUE         PIC 9(09).
+           05  FILLER                   PIC X(04) VALUE " NEW".
+           05  WS-RST-NEW-VALUE         PIC 9(09).
+           05  FILLER                   PIC X(08) VALUE " REASON ".
+           05  WS-RST-REASON            PIC X(04).
+           05  FILLER                   PIC X(05) VALUE " AUTH".
+           05  WS-RST-AUTH-ID           PIC X(08).
+           05  FILLER                   PIC X(65) VALUE SPACES.
+
+      *
+      *   A RESET that drops a counter below the highest value
+      *   already issued on it is a duplicate-number risk - the
+      *   numbers between the new value and the high-water mark are
+      *   about to be reissued by the next GETNEXT.
+      *
+       01  WS-RESET-RISK-LINE.
+           05  FILLER                   PIC X(22)
+               VALUE "RESET BELOW HIGH-WATER".
+           05  FILLER                   PIC X(04) VALUE " ON ".
+           05  WS-RRL-COUNTER-ID        PIC X(08).
+           05  FILLER                   PIC X(05) VALUE " NEW=".
+           05  WS-RRL-NEW-VALUE         PIC 9(09).
+           05  FILLER                   PIC X(04) VALUE " HI=".
+           05  WS-RRL-HIGH-WATER        PIC 9(09).
+           05  FILLER                   PIC X(71) VALUE SPACES.
+
+       01  WS-SUMMARY-LINE-3.
+           05  FILLER                   PIC X(20)
+               VALUE "TOTAL INCREMENTS   ".
+           05  WS-SUM-TOTAL             PIC 9(07).
+           05  FILLER                   PIC X(105) VALUE SPACES.
+
+       01  WS-SUMMARY-LINE-4.
+           05  FILLER                   PIC X(20)
+               VALUE "GAPS DETECTED      ".
+           05  WS-SUM-GAPS              PIC 9(05).
+           05  FILLER                   PIC X(107) VALUE SPACES.
+
+       01  WS-SUMMARY-LINE-5.
+           05  FILLER                   PIC X(20)
+               VALUE "UNTRACKED RECORDS  ".
+           05  WS-SUM-UNTRACKED         PIC 9(07).
+           05  FILLER                   PIC X(105) VALUE SPACES.
+
+       01  WS-SUMMARY-LINE-6.
+           05  FILLER                   PIC X(20)
+               VALUE "RESETS             ".
+           05  WS-SUM-RESETS            PIC 9(05).
+           05  FILLER                   PIC X(107) VALUE SPACES.
+
+       01  WS-SUMMARY-LINE-7.
+           05  FILLER                   PIC X(20)
+               VALUE "RESET DUPLICATE RISK".
+           05  WS-SUM-RESET-RISK        PIC 9(05).
+           05  FILLER                   PIC X(107) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           OPEN INPUT AUD-FILE
+           OPEN OUTPUT RPT-FILE
+
+           PERFORM 1000-READ-NEXT
+           PERFORM UNTIL WS-EOF
+               PERFORM 2000-PROCESS-RECORD
+               PERFORM 1000-READ-NEXT
+           END-PERFORM
+
+           PERFORM 9000-PRINT-SUMMARY
+
+           CLOSE AUD-FILE
+           CLOSE RPT-FILE
+           STOP RUN.
+
+       1000-READ-NEXT.
+           READ AUD-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-RECORD.
+           PERFORM 1300-FIND-COUNTER-SLOT
+
+           IF WS-CTR-FOUND-SW = "N" AND WS-CTR-TABLE-COUNT NOT < 20
+               PERFORM 1450-REPORT-TABLE-FULL
+           ELSE
+               IF WS-CTR-FOUND-SW = "N"
+                   PERFORM 1400-ADD-COUNTER-SLOT
+                   MOVE AUD-OLD-VALUE TO WS-CTR-STARTING(WS-CTR-IDX)
+               END-IF
+
+               IF AUD-TXN-TYPE = "RESET"
+                   PERFORM 2200-PROCESS-RESET-RECORD
+               ELSE
+                   IF AUD-OLD-VALUE NOT = WS-CTR-PREV-VALUE(WS-CTR-IDX)
+                       PERFORM 2100-RECORD-GAP
+                   END-IF
+
+                   MOVE AUD-NEW-VALUE TO WS-CTR-ENDING(WS-CTR-IDX)
+                   MOVE AUD-NEW-VALUE TO WS-CTR-PREV-VALUE(WS-CTR-IDX)
+                   IF AUD-NEW-VALUE > WS-CTR-HIGH-WATER(WS-CTR-IDX)
+                       MOVE AUD-NEW-VALUE
+                           TO WS-CTR-HIGH-WATER(WS-CTR-IDX)
+                   END-IF
+                   ADD 1 TO WS-CTR-TOTAL(WS-CTR-IDX)
+               END-IF
+           END-IF.
+
+       1450-REPORT-TABLE-FULL.
+      *
+      *   More than 20 distinct counter-ids showed up in AUD-FILE -
+      *   report the overflow instead of indexing the table out of
+      *   bounds; the record's counts are left out of the report and
+      *   tallied separately so the omission is visible, not silent.
+      *
+           ADD 1 TO WS-UNTRACKED-RECORDS
+           IF NOT WS-CTR-TABLE-FULL
+               SET WS-CTR-TABLE-FULL TO TRUE
+               DISPLAY "NUMB004W - MORE THAN 20 COUNTER-IDS IN "
+                   "AUDFILE, SOME ARE NOT IN THIS REPORT"
+           END-IF.
+
+       1300-FIND-COUNTER-SLOT.
+           MOVE "N" TO WS-CTR-FOUND-SW
+           IF WS-CTR-TABLE-COUNT > 0
+               PERFORM VARYING WS-CTR-IDX FROM 1 BY 1
+                       UNTIL WS-CTR-IDX > WS-CTR-TABLE-COUNT
+                           OR WS-CTR-FOUND-SW = "Y"
+                   IF WS-CTR-ID(WS-CTR-IDX) = AUD-COUNTER-ID
+                       MOVE "Y" TO WS-CTR-FOUND-SW
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       1400-ADD-COUNTER-SLOT.
+           ADD 1 TO WS-CTR-TABLE-COUNT
+           SET WS-CTR-IDX TO WS-CTR-TABLE-COUNT
+           MOVE AUD-COUNTER-ID TO WS-CTR-ID(WS-CTR-IDX)
+           MOVE 0 TO WS-CTR-ENDING(WS-CTR-IDX)
+           MOVE 0 TO WS-CTR-PREV-VALUE(WS-CTR-IDX)
+           MOVE AUD-OLD-VALUE TO WS-CTR-HIGH-WATER(WS-CTR-IDX)
+           MOVE 0 TO WS-CTR-TOTAL(WS-CTR-IDX)
+           MOVE 0 TO WS-CTR-GAPS(WS-CTR-IDX)
+           MOVE 0 TO WS-CTR-RESETS(WS-CTR-IDX)
+           MOVE 0 TO WS-CTR-RESET-RISKS(WS-CTR-IDX).
+
+       2100-RECORD-GAP.
+           ADD 1 TO WS-CTR-GAPS(WS-CTR-IDX)
+           MOVE WS-CTR-PREV-VALUE(WS-CTR-IDX) TO WS-DTL-PREV-VALUE
+           MOVE AUD-OLD-VALUE TO WS-DTL-NEXT-VALUE
+           MOVE AUD-COUNTER-ID TO WS-DTL-COUNTER-ID
+           WRITE RPT-LINE FROM WS-DETAIL-LINE.
+
+       2200-PROCESS-RESET-RECORD.
+      *
+      *   A RESET does not issue numbers, so it is kept out of
+      *   WS-CTR-TOTAL ("TOTAL INCREMENTS") and is never silently
+      *   folded into the gap-detection chain - it gets its own
+      *   report line, and a RESET that lands below the high-water
+      *   mark already issued is flagged separately as a
+      *   duplicate-number risk instead of coming back clean.
+      *
+           ADD 1 TO WS-CTR-RESETS(WS-CTR-IDX)
+           IF AUD-NEW-VALUE < WS-CTR-HIGH-WATER(WS-CTR-IDX)
+               PERFORM 2150-RECORD-RESET-RISK
+           END-IF
+
+           MOVE AUD-NEW-VALUE TO WS-CTR-ENDING(WS-CTR-IDX)
+           MOVE AUD-NEW-VALUE TO WS-CTR-PREV-VALUE(WS-CTR-IDX)
+           PERFORM 2300-PRINT-RESET-LINE.
+
+       2150-RECORD-RESET-RISK.
+           ADD 1 TO WS-CTR-RESET-RISKS(WS-CTR-IDX)
+           MOVE AUD-COUNTER-ID TO WS-RRL-COUNTER-ID
+           MOVE AUD-NEW-VALUE TO WS-RRL-NEW-VALUE
+           MOVE WS-CTR-HIGH-WATER(WS-CTR-IDX) TO WS-RRL-HIGH-WATER
+           WRITE RPT-LINE FROM WS-RESET-RISK-LINE.
+
+       2300-PRINT-RESET-LINE.
+           MOVE AUD-COUNTER-ID TO WS-RST-COUNTER-ID
+           MOVE AUD-OLD-VALUE TO WS-RST-OLD-VALUE
+           MOVE AUD-NEW-VALUE TO WS-RST-NEW-VALUE
+           MOVE AUD-REASON-CODE TO WS-RST-REASON
+           MOVE AUD-AUTH-ID TO WS-RST-AUTH-ID
+           WRITE RPT-LINE FROM WS-RESET-LINE.
+
+       9000-PRINT-SUMMARY.
+           PERFORM VARYING WS-CTR-IDX FROM 1 BY 1
+                   UNTIL WS-CTR-IDX > WS-CTR-TABLE-COUNT
+               PERFORM 9100-PRINT-COUNTER-LINE
+           END-PERFORM
+
+           MOVE WS-GRAND-TOTAL TO WS-SUM-TOTAL
+           WRITE RPT-LINE FROM WS-SUMMARY-LINE-3
+
+           MOVE WS-GRAND-GAPS TO WS-SUM-GAPS
+           WRITE RPT-LINE FROM WS-SUMMARY-LINE-4
+
+           MOVE WS-UNTRACKED-RECORDS TO WS-SUM-UNTRACKED
+           WRITE RPT-LINE FROM WS-SUMMARY-LINE-5
+
+           MOVE WS-GRAND-RESETS TO WS-SUM-RESETS
+           WRITE RPT-LINE FROM WS-SUMMARY-LINE-6
+
+           MOVE WS-GRAND-RESET-RISKS TO WS-SUM-RESET-RISK
+           WRITE RPT-LINE FROM WS-SUMMARY-LINE-7.
+
+       9100-PRINT-COUNTER-LINE.
+           MOVE WS-CTR-ID(WS-CTR-IDX) TO WS-CSL-ID
+           MOVE WS-CTR-STARTING(WS-CTR-IDX) TO WS-CSL-STARTING
+           MOVE WS-CTR-ENDING(WS-CTR-IDX) TO WS-CSL-ENDING
+           MOVE WS-CTR-TOTAL(WS-CTR-IDX) TO WS-CSL-TOTAL
+           MOVE WS-CTR-GAPS(WS-CTR-IDX) TO WS-CSL-GAPS
+           MOVE WS-CTR-RESETS(WS-CTR-IDX) TO WS-CSL-RESETS
+           WRITE RPT-LINE FROM WS-CTR-SUMMARY-LINE
+
+           ADD WS-CTR-TOTAL(WS-CTR-IDX) TO WS-GRAND-TOTAL
+           ADD WS-CTR-GAPS(WS-CTR-IDX) TO WS-GRAND-GAPS
+           ADD WS-CTR-RESETS(WS-CTR-IDX) TO WS-GRAND-RESETS
+           ADD WS-CTR-RESET-RISKS(WS-CTR-IDX) TO WS-GRAND-RESET-RISKS.
