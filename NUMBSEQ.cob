@@ -0,0 +1,297 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NUMBSEQ.
+       AUTHOR. OPERATIONS-SUPPORT.
+      *----------------------------------------------------------------
+      *  NUMBSEQ - Callable next-number service.
+      *
+      *  Owns CTL-FILE (the persisted counter) and AUD-FILE (the
+      *  increment audit trail) so every program that needs a sequence
+      *  number goes through this one linkage section instead of
+      *  copy-pasting the increment logic the way NUMBINCR originally
+      *  did.  See LKCTRPRM for the calling convention.
+      *
+      *  Change log
+      *  ----------
+      *  2026-08-08  Original - increment/persistence/audit logic
+      *              pulled out of NUMBINCR into a callable service.
+      *  2026-08-08  Add VIEW and RESET functions for the NUMBMNT
+      *              maintenance utility; RESET activity is audited
+      *              with its reason code and authorizing operator.
+      *  2026-08-08  Hold every counter touched this run in a keyed
+      *              in-memory table instead of one global current
+      *              value, so independent ranges (one per document
+      *              type, one per branch) are serviced side by side
+      *              off the one CTL-FILE keyed by counter-id; a new
+      *              counter-id is seeded from CTRSEED instead of
+      *              always starting at WS-SEED-VALUE.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTL-FILE ASSIGN TO "CTLFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTL-COUNTER-ID
+               FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT AUD-FILE ASSIGN TO "AUDFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTL-FILE.
+           COPY CTLREC.
+
+       FD  AUD-FILE.
+           COPY AUDREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-FIRST-CALL-SW        PIC X(01) VALUE "Y".
+               88  WS-FIRST-CALL               VALUE "Y".
+               88  WS-NOT-FIRST-CALL            VALUE "N".
+
+       01  WS-CONSTANTS.
+           05  WS-SEED-VALUE           PIC 9(09) VALUE 99999.
+           05  WS-MAX-VALUE            PIC 9(09) VALUE 999999999.
+
+       01  WS-WORK-AREA.
+           05  WS-OLD-NUMBER           PIC 9(09).
+           05  WS-CURRENT-NUMBER       PIC 9(09).
+           05  WS-SEED-FOR-ID          PIC 9(09).
+           05  WS-FOUND-SW             PIC X(01).
+
+       01  WS-CTL-STATUS               PIC X(02).
+       01  WS-AUD-STATUS                PIC X(02).
+
+       COPY CTRSEED.
+
+      *
+      *   Every counter-id touched so far this run is kept here with
+      *   its live current value, so repeat GETNEXT/VIEW/RESET calls
+      *   against the same counter-id do not have to round-trip
+      *   CTL-FILE just to find out what the last value was.  CTL-FILE
+      *   is still rewritten on every change; the table only saves the
+      *   read, and remains the record of "which counters are active
+      *   right now" for this run unit.
+      *
+       01  WS-COUNTER-CACHE.
+           05  WS-CACHE-COUNT          PIC 9(02) VALUE 0.
+           05  WS-CACHE-ENTRY OCCURS 20 TIMES
+                   INDEXED BY WS-CACHE-IDX.
+               10  WS-CACHE-ID         PIC X(08).
+               10  WS-CACHE-VALUE      PIC 9(09).
+
+       01  WS-CACHE-FOUND-SW           PIC X(01).
+
+       LINKAGE SECTION.
+           COPY LKCTRPRM.
+
+       PROCEDURE DIVISION USING LK-CTR-PARM.
+       0000-MAIN-PROCESS.
+           MOVE 0 TO LK-RETURN-CODE
+           MOVE SPACES TO LK-MESSAGE
+
+           IF WS-FIRST-CALL
+               PERFORM 1000-OPEN-FILES
+               SET WS-NOT-FIRST-CALL TO TRUE
+           END-IF
+
+           EVALUATE LK-FUNCTION
+               WHEN "GETNEXT"
+                   PERFORM 2000-GET-NEXT-NUMBER
+               WHEN "VIEW"
+                   PERFORM 2200-VIEW-NUMBER
+               WHEN "RESET"
+                   PERFORM 2400-RESET-NUMBER
+               WHEN "TERMINATE"
+                   PERFORM 3000-CLOSE-FILES
+               WHEN OTHER
+                   MOVE 99 TO LK-RETURN-CODE
+                   MOVE "INVALID FUNCTION REQUESTED" TO LK-MESSAGE
+           END-EVALUATE
+
+           GOBACK.
+
+       1000-OPEN-FILES.
+           OPEN I-O CTL-FILE
+           IF WS-CTL-STATUS NOT = "00"
+               OPEN OUTPUT CTL-FILE
+               CLOSE CTL-FILE
+               OPEN I-O CTL-FILE
+           END-IF
+
+           OPEN EXTEND AUD-FILE
+           IF WS-AUD-STATUS NOT = "00"
+               OPEN OUTPUT AUD-FILE
+           END-IF.
+
+       1100-STAMP-CONTROL-RECORD.
+           ACCEPT CTL-LAST-UPDATE-DATE FROM DATE YYYYMMDD
+           ACCEPT CTL-LAST-UPDATE-TIME FROM TIME.
+
+       1300-FIND-CACHE-SLOT.
+           MOVE "N" TO WS-CACHE-FOUND-SW
+           IF WS-CACHE-COUNT > 0
+               PERFORM VARYING WS-CACHE-IDX FROM 1 BY 1
+                       UNTIL WS-CACHE-IDX > WS-CACHE-COUNT
+                           OR WS-CACHE-FOUND-SW = "Y"
+                   IF WS-CACHE-ID(WS-CACHE-IDX) = LK-COUNTER-ID
+                       MOVE "Y" TO WS-CACHE-FOUND-SW
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       1400-DETERMINE-SEED.
+           MOVE WS-SEED-VALUE TO WS-SEED-FOR-ID
+           SET WS-SEED-IDX TO 1
+           SEARCH WS-CTR-SEED-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-CTR-SEED-ID(WS-SEED-IDX) = LK-COUNTER-ID
+                   MOVE WS-CTR-SEED-VALUE(WS-SEED-IDX) TO WS-SEED-FOR-ID
+           END-SEARCH.
+
+       1500-ADD-TO-CACHE.
+           MOVE "Y" TO WS-CACHE-FOUND-SW
+           IF WS-CACHE-COUNT < 20
+               ADD 1 TO WS-CACHE-COUNT
+               SET WS-CACHE-IDX TO WS-CACHE-COUNT
+               MOVE LK-COUNTER-ID TO WS-CACHE-ID(WS-CACHE-IDX)
+               MOVE WS-CURRENT-NUMBER TO WS-CACHE-VALUE(WS-CACHE-IDX)
+           ELSE
+      *
+      *   The cache is full for this run - the counter is still
+      *   serviced correctly straight off CTL-FILE, it just does not
+      *   get the read-avoidance benefit of the cache.
+      *
+               MOVE "N" TO WS-CACHE-FOUND-SW
+           END-IF.
+
+       2000-GET-NEXT-NUMBER.
+           PERFORM 1300-FIND-CACHE-SLOT
+
+           IF WS-CACHE-FOUND-SW = "Y"
+               MOVE WS-CACHE-VALUE(WS-CACHE-IDX) TO WS-CURRENT-NUMBER
+           ELSE
+               MOVE LK-COUNTER-ID TO CTL-COUNTER-ID
+               READ CTL-FILE
+                   INVALID KEY
+                       PERFORM 1400-DETERMINE-SEED
+                       MOVE LK-COUNTER-ID TO CTL-COUNTER-ID
+                       MOVE WS-SEED-FOR-ID TO CTL-NUMBER
+                       MOVE WS-SEED-FOR-ID TO CTL-SEED
+                       PERFORM 1100-STAMP-CONTROL-RECORD
+                       WRITE CTL-RECORD
+               END-READ
+               MOVE CTL-NUMBER TO WS-CURRENT-NUMBER
+               PERFORM 1500-ADD-TO-CACHE
+           END-IF
+
+      *
+      *   Trap the high-value wraparound before it happens instead of
+      *   letting the counter silently roll back to zero.
+      *
+           IF WS-CURRENT-NUMBER = WS-MAX-VALUE
+               MOVE 90 TO LK-RETURN-CODE
+               MOVE "COUNTER HAS REACHED ITS OVERFLOW CEILING"
+                   TO LK-MESSAGE
+           ELSE
+               MOVE WS-CURRENT-NUMBER TO WS-OLD-NUMBER
+               COMPUTE WS-CURRENT-NUMBER = WS-CURRENT-NUMBER + 1
+               MOVE LK-COUNTER-ID TO CTL-COUNTER-ID
+               MOVE WS-CURRENT-NUMBER TO CTL-NUMBER
+               PERFORM 1100-STAMP-CONTROL-RECORD
+               REWRITE CTL-RECORD
+               IF WS-CACHE-FOUND-SW = "Y"
+                   MOVE WS-CURRENT-NUMBER
+                       TO WS-CACHE-VALUE(WS-CACHE-IDX)
+               END-IF
+               MOVE WS-CURRENT-NUMBER TO LK-CURRENT-VALUE
+               PERFORM 2100-WRITE-AUDIT-RECORD
+           END-IF.
+
+       2100-WRITE-AUDIT-RECORD.
+           MOVE LK-COUNTER-ID TO AUD-COUNTER-ID
+           MOVE WS-OLD-NUMBER TO AUD-OLD-VALUE
+           MOVE WS-CURRENT-NUMBER TO AUD-NEW-VALUE
+           ACCEPT AUD-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT AUD-RUN-TIME FROM TIME
+           MOVE LK-JOB-ID TO AUD-JOB-ID
+           MOVE LK-STEP-ID TO AUD-STEP-ID
+           MOVE "INCR" TO AUD-TXN-TYPE
+           MOVE SPACES TO AUD-REASON-CODE
+           MOVE SPACES TO AUD-AUTH-ID
+           WRITE AUD-RECORD.
+
+       2200-VIEW-NUMBER.
+           PERFORM 1300-FIND-CACHE-SLOT
+
+           IF WS-CACHE-FOUND-SW = "Y"
+               MOVE WS-CACHE-VALUE(WS-CACHE-IDX) TO LK-CURRENT-VALUE
+           ELSE
+               MOVE LK-COUNTER-ID TO CTL-COUNTER-ID
+               READ CTL-FILE
+                   INVALID KEY
+                       MOVE 92 TO LK-RETURN-CODE
+                       MOVE "COUNTER NOT FOUND" TO LK-MESSAGE
+                   NOT INVALID KEY
+                       MOVE CTL-NUMBER TO LK-CURRENT-VALUE
+               END-READ
+           END-IF.
+
+       2400-RESET-NUMBER.
+      *
+      *   The caller (NUMBMNT) is responsible for checking that
+      *   LK-AUTH-ID is authorized before requesting a RESET; this
+      *   routine only performs the change and logs it.
+      *
+           MOVE LK-COUNTER-ID TO CTL-COUNTER-ID
+           READ CTL-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-FOUND-SW
+                   MOVE 0 TO WS-OLD-NUMBER
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-FOUND-SW
+                   MOVE CTL-NUMBER TO WS-OLD-NUMBER
+           END-READ
+
+           MOVE LK-COUNTER-ID TO CTL-COUNTER-ID
+           MOVE LK-NEW-VALUE TO CTL-NUMBER
+           PERFORM 1100-STAMP-CONTROL-RECORD
+           IF WS-FOUND-SW = "Y"
+               REWRITE CTL-RECORD
+           ELSE
+               MOVE LK-NEW-VALUE TO CTL-SEED
+               WRITE CTL-RECORD
+           END-IF
+
+           MOVE LK-NEW-VALUE TO WS-CURRENT-NUMBER
+           MOVE LK-NEW-VALUE TO LK-CURRENT-VALUE
+
+           PERFORM 1300-FIND-CACHE-SLOT
+           IF WS-CACHE-FOUND-SW = "Y"
+               MOVE LK-NEW-VALUE TO WS-CACHE-VALUE(WS-CACHE-IDX)
+           ELSE
+               PERFORM 1500-ADD-TO-CACHE
+           END-IF
+
+           PERFORM 2500-WRITE-RESET-AUDIT.
+
+       2500-WRITE-RESET-AUDIT.
+           MOVE LK-COUNTER-ID TO AUD-COUNTER-ID
+           MOVE WS-OLD-NUMBER TO AUD-OLD-VALUE
+           MOVE LK-NEW-VALUE TO AUD-NEW-VALUE
+           ACCEPT AUD-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT AUD-RUN-TIME FROM TIME
+           MOVE LK-JOB-ID TO AUD-JOB-ID
+           MOVE LK-STEP-ID TO AUD-STEP-ID
+           MOVE "RESET" TO AUD-TXN-TYPE
+           MOVE LK-REASON-CODE TO AUD-REASON-CODE
+           MOVE LK-AUTH-ID TO AUD-AUTH-ID
+           WRITE AUD-RECORD.
+
+       3000-CLOSE-FILES.
+           CLOSE CTL-FILE
+           CLOSE AUD-FILE.
