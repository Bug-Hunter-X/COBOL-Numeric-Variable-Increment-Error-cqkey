@@ -0,0 +1,21 @@
+      *----------------------------------------------------------------
+      *  AUTHTAB - Authorized operator table for counter maintenance.
+      *  Static table of operator IDs and the maintenance level they
+      *  are signed off for:
+      *    R - may VIEW and RESET counters
+      *    V - may VIEW only
+      *  Adding an operator still requires a recompile today, the same
+      *  as any other authorization table in the shop; it is no longer
+      *  the counter VALUE clause that forces that recompile.
+      *----------------------------------------------------------------
+       01  WS-AUTH-TABLE-DATA.
+           05  FILLER                  PIC X(09) VALUE "OPER0001R".
+           05  FILLER                  PIC X(09) VALUE "OPER0002R".
+           05  FILLER                  PIC X(09) VALUE "OPER0003V".
+
+       01  WS-AUTH-TABLE REDEFINES WS-AUTH-TABLE-DATA.
+           05  WS-AUTH-ENTRY OCCURS 3 TIMES.
+               10  WS-AUTH-ID          PIC X(08).
+               10  WS-AUTH-LEVEL       PIC X(01).
+
+       01  WS-AUTH-TABLE-COUNT         PIC 9(02) VALUE 3.
