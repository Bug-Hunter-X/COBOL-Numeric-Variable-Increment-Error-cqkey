@@ -0,0 +1,24 @@
+      *----------------------------------------------------------------
+      *  CTLREC - Sequence number control record.
+      *  Persists the current value of a sequence counter across runs
+      *  so a batch cycle picks up where the previous one left off.
+      *
+      *  CTL-NUMBER/CTL-SEED were widened from PIC 9(05) to PIC 9(09),
+      *  both DISPLAY, so the counter has real headroom instead of
+      *  hitting the 99999 ceiling every few thousand transactions.
+      *  Kept as DISPLAY rather than switching to COMP-3: a zoned
+      *  decimal field widened in place is still byte-for-byte the
+      *  same digits, just with more leading zeros, but DISPLAY and
+      *  COMP-3 are different on-disk encodings, so a straight PIC
+      *  change to COMP-3 would reinterpret bytes written under the
+      *  old layout as packed nibbles instead of zoned digits. Any
+      *  CTLFILE predating this widening still needs to be unloaded
+      *  under the old 5-digit copybook and reloaded under this one
+      *  before this layout is used against it.
+      *----------------------------------------------------------------
+       01  CTL-RECORD.
+           05  CTL-COUNTER-ID          PIC X(08).
+           05  CTL-NUMBER              PIC 9(09).
+           05  CTL-SEED                PIC 9(09).
+           05  CTL-LAST-UPDATE-DATE    PIC 9(08).
+           05  CTL-LAST-UPDATE-TIME    PIC 9(06).
