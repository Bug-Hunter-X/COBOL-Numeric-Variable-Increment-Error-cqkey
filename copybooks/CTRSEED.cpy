@@ -0,0 +1,19 @@
+      *----------------------------------------------------------------
+      *  CTRSEED - Starting seed per counter-id.
+      *  Lets independent sequence ranges (one per document type, one
+      *  per branch, and so on) start from different points without
+      *  copying WS-AREA for each range - a counter-id not listed here
+      *  still gets WS-SEED-VALUE, the long-standing 99999 default.
+      *----------------------------------------------------------------
+       01  WS-CTR-SEED-DATA.
+           05  FILLER         PIC X(17) VALUE "DEFAULT 000099999".
+           05  FILLER         PIC X(17) VALUE "INVOICE 000100000".
+           05  FILLER         PIC X(17) VALUE "TICKET  000001000".
+
+       01  WS-CTR-SEED-TABLE REDEFINES WS-CTR-SEED-DATA.
+           05  WS-CTR-SEED-ENTRY OCCURS 3 TIMES
+                   INDEXED BY WS-SEED-IDX.
+               10  WS-CTR-SEED-ID      PIC X(08).
+               10  WS-CTR-SEED-VALUE   PIC 9(09).
+
+       01  WS-CTR-SEED-COUNT           PIC 9(02) VALUE 3.
