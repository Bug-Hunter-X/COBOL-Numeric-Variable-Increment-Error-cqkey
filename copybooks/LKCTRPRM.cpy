@@ -0,0 +1,34 @@
+      *----------------------------------------------------------------
+      *  LKCTRPRM - Linkage parameter block for the NUMBSEQ next-
+      *  number service.  Every program in the shop that needs a
+      *  sequence number CALLs NUMBSEQ with this block instead of
+      *  keeping its own copy of the increment logic.
+      *
+      *  LK-FUNCTION values:
+      *    GETNEXT   - advance LK-COUNTER-ID and return the new value
+      *                in LK-CURRENT-VALUE
+      *    VIEW      - return the current value of LK-COUNTER-ID in
+      *                LK-CURRENT-VALUE without advancing it
+      *    RESET     - set LK-COUNTER-ID to LK-NEW-VALUE; LK-AUTH-ID
+      *                and LK-REASON-CODE are logged to the audit
+      *                trail and are the caller's responsibility to
+      *                validate before requesting the reset
+      *    TERMINATE - close the files NUMBSEQ owns (end of run)
+      *
+      *  LK-RETURN-CODE values:
+      *    00 - request completed normally
+      *    90 - LK-COUNTER-ID has reached its overflow ceiling
+      *    92 - LK-COUNTER-ID was not found (VIEW only)
+      *    99 - LK-FUNCTION was not recognized
+      *----------------------------------------------------------------
+       01  LK-CTR-PARM.
+           05  LK-FUNCTION             PIC X(09).
+           05  LK-COUNTER-ID           PIC X(08).
+           05  LK-JOB-ID               PIC X(08).
+           05  LK-STEP-ID              PIC X(08).
+           05  LK-CURRENT-VALUE        PIC 9(09).
+           05  LK-NEW-VALUE            PIC 9(09).
+           05  LK-AUTH-ID              PIC X(08).
+           05  LK-REASON-CODE          PIC X(04).
+           05  LK-RETURN-CODE          PIC 9(02).
+           05  LK-MESSAGE              PIC X(60).
