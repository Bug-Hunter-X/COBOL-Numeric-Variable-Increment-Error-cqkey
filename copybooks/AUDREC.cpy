@@ -0,0 +1,33 @@
+      *----------------------------------------------------------------
+      *  AUDREC - Sequence number audit record.
+      *  One record is appended every time a counter is incremented so
+      *  issued numbers can be reconstructed after the job's sysout has
+      *  rolled off retention.
+      *
+      *  AUD-OLD-VALUE/AUD-NEW-VALUE widened from PIC 9(05) to PIC
+      *  9(09) to track the widened counter value. This is a LINE
+      *  SEQUENTIAL text file, so widening these fields shifts the
+      *  column position of every field after them - a generation of
+      *  AUDFILE written before this change cannot be read under this
+      *  copybook. Roll to a new AUDFILE generation dataset at cutover
+      *  and keep the old generation (and an old copy of this
+      *  copybook, if it is ever re-read) around under its original
+      *  layout for as long as it is needed.
+      *
+      *  AUD-TXN-TYPE/AUD-REASON-CODE/AUD-AUTH-ID added so the same
+      *  trail also covers operator RESET activity from NUMBMNT, not
+      *  just the increments NUMBSEQ performs on its own. These are
+      *  appended fields, so this change alone stays compatible with
+      *  rows already on the new-generation file.
+      *----------------------------------------------------------------
+       01  AUD-RECORD.
+           05  AUD-COUNTER-ID          PIC X(08).
+           05  AUD-OLD-VALUE           PIC 9(09).
+           05  AUD-NEW-VALUE           PIC 9(09).
+           05  AUD-RUN-DATE            PIC 9(08).
+           05  AUD-RUN-TIME            PIC 9(06).
+           05  AUD-JOB-ID              PIC X(08).
+           05  AUD-STEP-ID             PIC X(08).
+           05  AUD-TXN-TYPE            PIC X(06).
+           05  AUD-REASON-CODE         PIC X(04).
+           05  AUD-AUTH-ID             PIC X(08).
