@@ -0,0 +1,18 @@
+      *----------------------------------------------------------------
+      *  CHKREC - Checkpoint record for the NUMBINCR restartable run.
+      *  Records how far a run got so a failed job can be restarted
+      *  from the last successfully written counter value instead of
+      *  rerunning the whole cycle from the top.
+      *
+      *  CHK-LAST-NUMBER widened from PIC 9(05) to PIC 9(09), kept as
+      *  DISPLAY to match CTL-NUMBER - see CTLREC for why COMP-3 was
+      *  not used here. A CHKFILE predating this widening needs to be
+      *  unloaded and reloaded under the old copybook before reuse.
+      *----------------------------------------------------------------
+       01  CHK-RECORD.
+           05  CHK-JOB-ID              PIC X(08).
+           05  CHK-COUNTER-ID          PIC X(08).
+           05  CHK-LAST-NUMBER         PIC 9(09).
+           05  CHK-TXN-REQUESTED       PIC 9(04).
+           05  CHK-TXN-DONE            PIC 9(04).
+           05  CHK-STATUS              PIC X(01).
