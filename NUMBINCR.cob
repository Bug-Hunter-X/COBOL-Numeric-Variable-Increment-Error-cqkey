@@ -0,0 +1,254 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NUMBINCR.
+       AUTHOR. OPERATIONS-SUPPORT.
+      *----------------------------------------------------------------
+      *  NUMBINCR - Sequence number increment batch driver.
+      *
+      *  Originated from the WS-NUMBER / WS-RESULT demonstration of
+      *  the ADD-vs-COMPUTE increment bug.  Drives a restartable run
+      *  of increments against the DEFAULT counter by calling the
+      *  NUMBSEQ next-number service, which owns the counter's
+      *  persistence, overflow trap, and audit trail.
+      *
+      *  Change log
+      *  ----------
+      *  2026-08-08  Persist the counter in CTL-FILE across runs.
+      *  2026-08-08  Trap counter overflow at WS-MAX-VALUE instead of
+      *              letting it wrap silently back to zero.
+      *  2026-08-08  Carry the post-increment value forward in
+      *              WS-RESULT for callers and reporting.
+      *  2026-08-08  Append an audit record to AUD-FILE for every
+      *              increment performed.
+      *  2026-08-08  Accept a COLD/REST PARM and process the requested
+      *              number of increments per run, checkpointing after
+      *              each one so a restart resumes instead of
+      *              reissuing numbers already written out.
+      *  2026-08-08  Widen the counter from PIC 9(05) to PIC 9(09) for
+      *              headroom; existing 5-digit values migrate
+      *              unchanged into the wider CTL-NUMBER field.
+      *  2026-08-08  Move the counter's persistence, overflow trap,
+      *              and audit logging into the callable NUMBSEQ
+      *              service; this program now drives the run and
+      *              owns only the restart checkpoint.
+      *  2026-08-08  Accept an optional counter-id in the PARM so a
+      *              run can drive any counter NUMBSEQ knows about,
+      *              not just DEFAULT; a restart keeps driving
+      *              whichever counter-id the cold run checkpointed.
+      *  2026-08-08  Size the counter-id move off the actual PARM
+      *              length instead of always reading a fixed 8
+      *              bytes past it; write an initial checkpoint record
+      *              on a REST whose checkpoint is missing instead of
+      *              rewriting a key that was never written.
+      *  2026-08-08  Guard the run-type and requested-count PARM
+      *              slices by the same length check already applied
+      *              to the counter-id, and floor the restart
+      *              remaining-count computation at zero instead of
+      *              letting it underflow into a large unsigned value
+      *              when a restart is reissued with a smaller count
+      *              than was already checkpointed.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHK-FILE ASSIGN TO "CHKFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CHK-JOB-ID
+               FILE STATUS IS WS-CHK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHK-FILE.
+           COPY CHKREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-AREA.
+           05  WS-NUMBER                PIC 9(09).
+           05  WS-RESULT                PIC 9(09).
+
+       01  WS-CONSTANTS.
+           05  WS-DEFAULT-COUNTER-ID    PIC X(08) VALUE "DEFAULT".
+           05  WS-JOB-ID                PIC X(08) VALUE "NUMBINCR".
+           05  WS-STEP-ID               PIC X(08) VALUE "STEP0010".
+
+       01  WS-PARM-AREA.
+           05  WS-PARM-RUN-TYPE         PIC X(04).
+           05  WS-PARM-REQ-COUNT        PIC 9(04).
+           05  WS-PARM-COUNTER-ID       PIC X(08).
+
+       01  WS-PARM-CTR-ID-LEN           PIC 9(02).
+
+       01  WS-TXN-COUNTERS.
+           05  WS-TXN-DONE-SOFAR        PIC 9(04) VALUE 0.
+           05  WS-TXN-REMAINING         PIC 9(04) VALUE 0.
+
+       01  WS-CHK-STATUS                PIC X(02).
+       01  WS-CHK-FOUND-SW              PIC X(01).
+       01  WS-ABEND-CODE                PIC X(08) VALUE "NUMB001E".
+
+       COPY LKCTRPRM.
+
+       LINKAGE SECTION.
+       01  LK-PARM-AREA.
+           05  LK-PARM-LENGTH           PIC S9(04) COMP.
+           05  LK-PARM-TEXT             PIC X(20).
+
+       PROCEDURE DIVISION USING LK-PARM-AREA.
+       0000-MAIN-PROCESS.
+           PERFORM 0100-PROCESS-PARM
+           PERFORM 1200-INITIALIZE-CHECKPOINT
+
+           PERFORM WS-TXN-REMAINING TIMES
+               PERFORM 2000-INCREMENT-NUMBER
+           END-PERFORM
+
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       0100-PROCESS-PARM.
+      *
+      *   Only move what the PARM actually supplied - bytes in
+      *   LK-PARM-TEXT beyond LK-PARM-LENGTH are not guaranteed to
+      *   be blank, so each slice is guarded by its own minimum
+      *   length before it is read into a field arithmetic later
+      *   depends on.
+      *
+           IF LK-PARM-LENGTH >= 4
+               MOVE LK-PARM-TEXT(1:4) TO WS-PARM-RUN-TYPE
+           ELSE
+               MOVE "COLD" TO WS-PARM-RUN-TYPE
+           END-IF
+
+           IF LK-PARM-LENGTH >= 8
+               MOVE LK-PARM-TEXT(5:4) TO WS-PARM-REQ-COUNT
+           ELSE
+               MOVE 1 TO WS-PARM-REQ-COUNT
+           END-IF
+
+           IF LK-PARM-LENGTH > 8
+               COMPUTE WS-PARM-CTR-ID-LEN = LK-PARM-LENGTH - 8
+               IF WS-PARM-CTR-ID-LEN > 8
+                   MOVE 8 TO WS-PARM-CTR-ID-LEN
+               END-IF
+               MOVE SPACES TO WS-PARM-COUNTER-ID
+               MOVE LK-PARM-TEXT(9:WS-PARM-CTR-ID-LEN)
+                   TO WS-PARM-COUNTER-ID
+           ELSE
+               MOVE SPACES TO WS-PARM-COUNTER-ID
+           END-IF
+
+           IF WS-PARM-COUNTER-ID = SPACES
+               MOVE WS-DEFAULT-COUNTER-ID TO WS-PARM-COUNTER-ID
+           END-IF.
+
+       1200-INITIALIZE-CHECKPOINT.
+           OPEN I-O CHK-FILE
+           IF WS-CHK-STATUS NOT = "00"
+               OPEN OUTPUT CHK-FILE
+               CLOSE CHK-FILE
+               OPEN I-O CHK-FILE
+           END-IF
+
+           MOVE WS-JOB-ID TO CHK-JOB-ID
+           IF WS-PARM-RUN-TYPE = "REST"
+               READ CHK-FILE
+                   INVALID KEY
+      *
+      *   REST was requested but no checkpoint exists for this job -
+      *   the dataset was reallocated, or the cold run never
+      *   completed its first checkpoint write.  Treat it as a fresh
+      *   start on the counter-id the PARM asked for instead of
+      *   quietly limping along with no checkpoint record to rewrite.
+      *
+                       MOVE 0 TO WS-TXN-DONE-SOFAR
+                       MOVE WS-JOB-ID TO CHK-JOB-ID
+                       MOVE WS-PARM-COUNTER-ID TO CHK-COUNTER-ID
+                       MOVE 0 TO CHK-LAST-NUMBER
+                       MOVE WS-PARM-REQ-COUNT TO CHK-TXN-REQUESTED
+                       MOVE 0 TO CHK-TXN-DONE
+                       MOVE "I" TO CHK-STATUS
+                       WRITE CHK-RECORD
+                   NOT INVALID KEY
+                       MOVE CHK-TXN-DONE TO WS-TXN-DONE-SOFAR
+                       MOVE CHK-LAST-NUMBER TO WS-NUMBER
+      *
+      *   A restart against an existing checkpoint always drives the
+      *   counter-id the cold run checkpointed, regardless of what
+      *   the restart PARM says, so a typo on resubmission cannot
+      *   switch a restart onto the wrong counter mid-stream.
+      *
+                       MOVE CHK-COUNTER-ID TO WS-PARM-COUNTER-ID
+               END-READ
+           ELSE
+               MOVE 0 TO WS-TXN-DONE-SOFAR
+               READ CHK-FILE
+                   INVALID KEY
+                       MOVE "N" TO WS-CHK-FOUND-SW
+                   NOT INVALID KEY
+                       MOVE "Y" TO WS-CHK-FOUND-SW
+               END-READ
+               MOVE WS-JOB-ID TO CHK-JOB-ID
+               MOVE WS-PARM-COUNTER-ID TO CHK-COUNTER-ID
+               MOVE 0 TO CHK-LAST-NUMBER
+               MOVE WS-PARM-REQ-COUNT TO CHK-TXN-REQUESTED
+               MOVE 0 TO CHK-TXN-DONE
+               MOVE "I" TO CHK-STATUS
+               IF WS-CHK-FOUND-SW = "Y"
+                   REWRITE CHK-RECORD
+               ELSE
+                   WRITE CHK-RECORD
+               END-IF
+           END-IF
+
+           IF WS-TXN-DONE-SOFAR >= WS-PARM-REQ-COUNT
+               MOVE 0 TO WS-TXN-REMAINING
+           ELSE
+               COMPUTE WS-TXN-REMAINING =
+                   WS-PARM-REQ-COUNT - WS-TXN-DONE-SOFAR
+           END-IF.
+
+       2000-INCREMENT-NUMBER.
+           MOVE "GETNEXT" TO LK-FUNCTION
+           MOVE WS-PARM-COUNTER-ID TO LK-COUNTER-ID
+           MOVE WS-JOB-ID TO LK-JOB-ID
+           MOVE WS-STEP-ID TO LK-STEP-ID
+           CALL "NUMBSEQ" USING LK-CTR-PARM
+
+           IF LK-RETURN-CODE = 90
+               PERFORM 2100-OVERFLOW-ABEND
+           END-IF
+
+           MOVE LK-CURRENT-VALUE TO WS-NUMBER
+           MOVE LK-CURRENT-VALUE TO WS-RESULT
+           DISPLAY WS-RESULT
+           PERFORM 2300-WRITE-CHECKPOINT.
+
+       2300-WRITE-CHECKPOINT.
+      *
+      *   Recording the last successfully written value after every
+      *   increment is what lets a restarted run resume instead of
+      *   reissuing numbers a prior, abended run already handed out.
+      *
+           COMPUTE WS-TXN-DONE-SOFAR = WS-TXN-DONE-SOFAR + 1
+           MOVE WS-JOB-ID TO CHK-JOB-ID
+           MOVE WS-NUMBER TO CHK-LAST-NUMBER
+           MOVE WS-TXN-DONE-SOFAR TO CHK-TXN-DONE
+           MOVE "I" TO CHK-STATUS
+           REWRITE CHK-RECORD.
+
+       2100-OVERFLOW-ABEND.
+           DISPLAY WS-ABEND-CODE
+               " " LK-MESSAGE
+               " - RUN TERMINATED TO AVOID WRAPAROUND"
+           PERFORM 3000-TERMINATE
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+       3000-TERMINATE.
+           MOVE WS-JOB-ID TO CHK-JOB-ID
+           MOVE "C" TO CHK-STATUS
+           REWRITE CHK-RECORD
+           CLOSE CHK-FILE
+
+           MOVE "TERMINATE" TO LK-FUNCTION
+           CALL "NUMBSEQ" USING LK-CTR-PARM.
