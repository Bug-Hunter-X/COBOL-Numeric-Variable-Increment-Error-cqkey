@@ -0,0 +1,139 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NUMBMNT.
+       AUTHOR. OPERATIONS-SUPPORT.
+      *----------------------------------------------------------------
+      *  NUMBMNT - Counter maintenance utility.
+      *
+      *  Reads maintenance transactions (VIEW or RESET a counter) from
+      *  MNTIN, checks the requesting operator against AUTHTAB, and
+      *  calls NUMBSEQ to carry out authorized requests.  Every RESET
+      *  is logged to the audit trail with its reason code and the
+      *  authorizing operator so a sequence number can be corrected
+      *  without a code change and recompile.
+      *
+      *  Change log
+      *  ----------
+      *  2026-08-08  Original.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRN-FILE ASSIGN TO "MNTIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRN-FILE.
+       01  TRN-RECORD.
+           05  TRN-FUNCTION             PIC X(08).
+           05  TRN-COUNTER-ID           PIC X(08).
+           05  TRN-NEW-VALUE            PIC 9(09).
+           05  TRN-AUTH-ID              PIC X(08).
+           05  TRN-REASON-CODE          PIC X(04).
+           05  FILLER                   PIC X(85).
+
+       WORKING-STORAGE SECTION.
+       COPY AUTHTAB.
+
+       01  WS-CONSTANTS.
+           05  WS-JOB-ID                PIC X(08) VALUE "NUMBMNT".
+           05  WS-STEP-ID               PIC X(08) VALUE "STEP0010".
+
+       01  WS-TRN-STATUS                PIC X(02).
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                PIC X(01) VALUE "N".
+               88  WS-EOF                        VALUE "Y".
+           05  WS-AUTHORIZED-SW         PIC X(01) VALUE "N".
+               88  WS-AUTHORIZED                 VALUE "Y".
+               88  WS-NOT-AUTHORIZED             VALUE "N".
+
+       01  WS-AUTH-IDX                  PIC 9(02).
+
+       COPY LKCTRPRM.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           OPEN INPUT TRN-FILE
+
+           PERFORM 1000-READ-NEXT
+           PERFORM UNTIL WS-EOF
+               PERFORM 2000-PROCESS-TRANSACTION
+               PERFORM 1000-READ-NEXT
+           END-PERFORM
+
+           CLOSE TRN-FILE
+
+           MOVE "TERMINATE" TO LK-FUNCTION
+           CALL "NUMBSEQ" USING LK-CTR-PARM
+
+           STOP RUN.
+
+       1000-READ-NEXT.
+           READ TRN-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-TRANSACTION.
+           PERFORM 2100-VALIDATE-AUTHORIZATION
+
+           IF WS-AUTHORIZED
+               EVALUATE TRN-FUNCTION
+                   WHEN "VIEW"
+                       PERFORM 2200-VIEW-COUNTER
+                   WHEN "RESET"
+                       PERFORM 2300-RESET-COUNTER
+                   WHEN OTHER
+                       DISPLAY "NUMB002E - UNKNOWN FUNCTION "
+                           TRN-FUNCTION
+               END-EVALUATE
+           ELSE
+               DISPLAY "NUMB003E - " TRN-AUTH-ID
+                   " NOT AUTHORIZED FOR " TRN-FUNCTION
+                   " ON " TRN-COUNTER-ID
+           END-IF.
+
+       2100-VALIDATE-AUTHORIZATION.
+           SET WS-NOT-AUTHORIZED TO TRUE
+           PERFORM VARYING WS-AUTH-IDX FROM 1 BY 1
+                   UNTIL WS-AUTH-IDX > WS-AUTH-TABLE-COUNT
+               IF WS-AUTH-ID(WS-AUTH-IDX) = TRN-AUTH-ID
+                   IF TRN-FUNCTION = "VIEW"
+                       SET WS-AUTHORIZED TO TRUE
+                   END-IF
+                   IF TRN-FUNCTION = "RESET"
+                       AND WS-AUTH-LEVEL(WS-AUTH-IDX) = "R"
+                       SET WS-AUTHORIZED TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       2200-VIEW-COUNTER.
+           MOVE "VIEW" TO LK-FUNCTION
+           MOVE TRN-COUNTER-ID TO LK-COUNTER-ID
+           CALL "NUMBSEQ" USING LK-CTR-PARM
+
+           IF LK-RETURN-CODE = 0
+               DISPLAY "NUMB-VIEW  " LK-COUNTER-ID
+                   " CURRENT VALUE = " LK-CURRENT-VALUE
+           ELSE
+               DISPLAY "NUMB-VIEW  " LK-COUNTER-ID
+                   " FAILED - " LK-MESSAGE
+           END-IF.
+
+       2300-RESET-COUNTER.
+           MOVE "RESET" TO LK-FUNCTION
+           MOVE TRN-COUNTER-ID TO LK-COUNTER-ID
+           MOVE TRN-NEW-VALUE TO LK-NEW-VALUE
+           MOVE TRN-AUTH-ID TO LK-AUTH-ID
+           MOVE TRN-REASON-CODE TO LK-REASON-CODE
+           MOVE WS-JOB-ID TO LK-JOB-ID
+           MOVE WS-STEP-ID TO LK-STEP-ID
+           CALL "NUMBSEQ" USING LK-CTR-PARM
+
+           DISPLAY "NUMB-RESET " LK-COUNTER-ID
+               " NEW VALUE = " LK-CURRENT-VALUE
+               " REASON " TRN-REASON-CODE
+               " BY " TRN-AUTH-ID.
