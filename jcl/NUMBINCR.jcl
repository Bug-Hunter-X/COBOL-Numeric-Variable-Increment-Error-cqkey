@@ -0,0 +1,31 @@
+//NUMBINCR JOB (ACCTNO),'SEQ NUMBER GEN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NUMBINCR - RUN THE SEQUENCE NUMBER GENERATOR FOR A CYCLE.     *
+//*                                                                *
+//* PARM ON STEP0010 IS RUN-TYPE(4) + REQUESTED-COUNT(4) +         *
+//* COUNTER-ID(8, OPTIONAL):                                       *
+//*   COLD0100          - START A FRESH CYCLE, ISSUE 100 NUMBERS   *
+//*                       AGAINST THE DEFAULT COUNTER              *
+//*   COLD0050INVOICE   - ISSUE 50 NUMBERS AGAINST THE INVOICE     *
+//*                       COUNTER INSTEAD                          *
+//*   REST0100          - RESUME A CYCLE OF 100 FROM THE LAST      *
+//*                       CHECKPOINT, ON WHICHEVER COUNTER THE      *
+//*                       COLD RUN CHECKPOINTED                    *
+//*                                                                *
+//* IF STEP0010 ABENDS PARTWAY THROUGH, RESUBMIT THIS JOB WITH     *
+//* THE PARM CHANGED TO REST<SAME COUNT> AND A RESTART STEP        *
+//* OVERRIDE OF STEP0010 SO THE RUN PICKS UP FROM THE CHECKPOINT   *
+//* INSTEAD OF REISSUING NUMBERS ALREADY WRITTEN OUT.              *
+//*                                                                *
+//* AUDFILE FIELD WIDTHS CHANGED WITH CTL-NUMBER'S PIC 9(09)        *
+//* WIDENING - POINT THIS DD AT A NEW GENERATION DATASET AT         *
+//* CUTOVER RATHER THAN APPENDING ONTO A PRE-WIDENING AUDFILE.      *
+//*--------------------------------------------------------------*
+//STEP0010 EXEC PGM=NUMBINCR,PARM='COLD0100'
+//STEPLIB  DD   DSN=PROD.SEQNUM.LOADLIB,DISP=SHR
+//CTLFILE  DD   DSN=PROD.SEQNUM.CTLFILE,DISP=SHR
+//AUDFILE  DD   DSN=PROD.SEQNUM.AUDFILE,DISP=MOD
+//CHKFILE  DD   DSN=PROD.SEQNUM.CHKFILE,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
