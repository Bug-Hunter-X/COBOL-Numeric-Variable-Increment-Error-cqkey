@@ -0,0 +1,21 @@
+//NUMBMNT  JOB (ACCTNO),'SEQ NUMBER MAINT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NUMBMNT - COUNTER MAINTENANCE UTILITY.                        *
+//* EACH MNTIN CARD IS ONE TRANSACTION:                            *
+//*   COLS 1-8   FUNCTION      VIEW OR RESET                       *
+//*   COLS 9-16  COUNTER-ID                                        *
+//*   COLS 17-25 NEW-VALUE     RESET ONLY, 9 DIGITS                *
+//*   COLS 26-33 AUTH-ID       OPERATOR ID, MUST BE IN AUTHTAB      *
+//*   COLS 34-37 REASON-CODE                                        *
+//*                                                                *
+//* AN OPERATOR NOT ON FILE IN AUTHTAB, OR ONLY SIGNED OFF FOR      *
+//* VIEW, IS REJECTED WITH NUMB003E AND NO UPDATE IS MADE.          *
+//*--------------------------------------------------------------*
+//STEP0010 EXEC PGM=NUMBMNT
+//STEPLIB  DD   DSN=PROD.SEQNUM.LOADLIB,DISP=SHR
+//CTLFILE  DD   DSN=PROD.SEQNUM.CTLFILE,DISP=SHR
+//AUDFILE  DD   DSN=PROD.SEQNUM.AUDFILE,DISP=MOD
+//MNTIN    DD   *
+RESET   DEFAULT 000100000OPER0001YEND
+//SYSOUT   DD   SYSOUT=*
