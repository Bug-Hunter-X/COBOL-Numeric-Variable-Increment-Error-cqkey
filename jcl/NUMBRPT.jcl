@@ -0,0 +1,17 @@
+//NUMBRPT  JOB (ACCTNO),'SEQ NUMBER RECON',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NUMBRPT - END-OF-CYCLE RECONCILIATION REPORT.                 *
+//* RUN AFTER THE LAST NUMBINCR STEP OF A CYCLE TO CONFIRM THE     *
+//* STARTING/ENDING VALUES, COUNT THE INCREMENTS ISSUED, AND FLAG  *
+//* ANY GAPS IN THE SEQUENCE FOR AUDITORS AT MONTH-END CLOSE.      *
+//*                                                                *
+//* AUDFILE MUST BE A SINGLE GENERATION WRITTEN UNDER ONE AUDREC   *
+//* LAYOUT - DO NOT POINT THIS STEP AT AN AUDFILE SPANNING A       *
+//* FIELD-WIDTH CUTOVER (SEE AUDREC COPYBOOK).                     *
+//*--------------------------------------------------------------*
+//STEP0010 EXEC PGM=NUMBRPT
+//STEPLIB  DD   DSN=PROD.SEQNUM.LOADLIB,DISP=SHR
+//AUDFILE  DD   DSN=PROD.SEQNUM.AUDFILE,DISP=SHR
+//RPTFILE  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
